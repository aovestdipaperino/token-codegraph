@@ -0,0 +1,60 @@
+***********************************************************
+* NETMNTM - BMS mapset for the NETMNT online connection    *
+* parameter maintenance screen.  Lets an authorized         *
+* operator view and update one NETCFG environment record     *
+* (candidate host list, ports, max retries, retry backoff     *
+* base) without a recompile of NETWORKING.                    *
+*                                                               *
+* HOST1/HOST2/HOST3 are 40 bytes - narrower than NETCFG-HOST's *
+* 256.  A host name over 40 characters can still be loaded by  *
+* batch, but NETMNT can only display/maintain the first 40; it *
+* refuses to save a record it detects is already over that     *
+* limit rather than truncate it (see CHECK-HOST-OVERSIZE in     *
+* NETMNT.cbl).                                                  *
+***********************************************************
+NETMNTM  DFHMSD TYPE=&SYSPARM,                                       X
+               MODE=INOUT,                                           X
+               LANG=COBOL,                                           X
+               STORAGE=AUTO,                                         X
+               TIOAPFX=YES,                                          X
+               CTRL=(FREEKB,FRSET)
+*
+NETMNT1  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,1),LENGTH=40,ATTRB=(PROT,BRT),                 X
+               INITIAL='NETMNT - CONNECTION PARAMETER MAINTENANCE'
+*
+         DFHMDF POS=(3,1),LENGTH=10,ATTRB=(PROT),INITIAL='ENV ID  ..'
+ENVID    DFHMDF POS=(3,12),LENGTH=8,ATTRB=(UNPROT,IC)
+*
+         DFHMDF POS=(5,1),LENGTH=18,ATTRB=(PROT),                    X
+               INITIAL='PRIMARY HOST/PORT.'
+HOST1    DFHMDF POS=(5,20),LENGTH=40,ATTRB=(UNPROT)
+PORT1    DFHMDF POS=(5,62),LENGTH=5,ATTRB=(UNPROT,NUM)
+*
+         DFHMDF POS=(6,1),LENGTH=18,ATTRB=(PROT),                    X
+               INITIAL='SECONDARY HOST/PRT'
+HOST2    DFHMDF POS=(6,20),LENGTH=40,ATTRB=(UNPROT)
+PORT2    DFHMDF POS=(6,62),LENGTH=5,ATTRB=(UNPROT,NUM)
+*
+         DFHMDF POS=(7,1),LENGTH=18,ATTRB=(PROT),                    X
+               INITIAL='DR HOST/PORT . . .'
+HOST3    DFHMDF POS=(7,20),LENGTH=40,ATTRB=(UNPROT)
+PORT3    DFHMDF POS=(7,62),LENGTH=5,ATTRB=(UNPROT,NUM)
+*
+         DFHMDF POS=(9,1),LENGTH=18,ATTRB=(PROT),                    X
+               INITIAL='MAX RETRIES. . . .'
+MAXRTY   DFHMDF POS=(9,20),LENGTH=2,ATTRB=(UNPROT,NUM)
+*
+         DFHMDF POS=(10,1),LENGTH=18,ATTRB=(PROT),                   X
+               INITIAL='RETRY BASE SECS. .'
+BASESEC  DFHMDF POS=(10,20),LENGTH=3,ATTRB=(UNPROT,NUM)
+*
+MSG      DFHMDF POS=(22,1),LENGTH=79,ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(24,1),LENGTH=79,ATTRB=(PROT),                   X
+               INITIAL='ENTER=SAVE  PF3=EXIT  PF5=REFRESH'
+*
+         DFHMSD TYPE=FINAL
