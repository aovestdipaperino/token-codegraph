@@ -4,61 +4,434 @@
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Connection parameter file - one record per environment.
+      * Lets operations repoint host/port/retries without a recompile.
+           SELECT NETCFG-FILE ASSIGN TO "NETCFG"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NETCFG-ENV-ID
+               FILE STATUS IS WS-NETCFG-STATUS.
+      * Connection audit trail - one record per LOG-MESSAGE call.
+           SELECT NETLOG-FILE ASSIGN TO "NETLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NETLOG-STATUS.
+      * Operator alert queue - polled by the monitoring job so a
+      * connection failure pages someone instead of sitting in sysout.
+           SELECT ALERT-QUEUE-FILE ASSIGN TO "ALERTQ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ALERTQ-STATUS.
+      * Transfer control record dropped by the sending side, giving
+      * the expected record count for this session's transfer.
+           SELECT XFER-CONTROL-FILE ASSIGN TO "XFERCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-XFERCTL-STATUS.
+      * Data actually received over the connection this session.
+           SELECT XFER-DATA-FILE ASSIGN TO "XFERDATA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-XFERDATA-STATUS.
+      * Restart checkpoint for the CONNECT-SERVER retry loop.
+           SELECT CHECKPOINT-FILE ASSIGN TO "NETCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  NETCFG-FILE.
+       COPY NETCFGRC.
+
+       FD  NETLOG-FILE.
+       COPY NETLOGRC.
+
+       FD  ALERT-QUEUE-FILE.
+       COPY ALRTQREC.
+
+       FD  XFER-CONTROL-FILE.
+       COPY XFERCREC.
+
+       FD  XFER-DATA-FILE.
+       01 XFERDATA-RECORD        PIC X(256).
+
+       FD  CHECKPOINT-FILE.
+       COPY CKPTREC.
+
        WORKING-STORAGE SECTION.
+      * Environment whose NETCFG record should be loaded at startup.
+       01 WS-ENV-ID              PIC X(08) VALUE "PROD".
+      * File status for the NETCFG parameter file.
+       01 WS-NETCFG-STATUS       PIC X(02) VALUE "00".
+      * File status for the NETLOG audit file.
+       01 WS-NETLOG-STATUS       PIC X(02) VALUE "00".
+      * File status for the ALERT-QUEUE file.
+       01 WS-ALERTQ-STATUS       PIC X(02) VALUE "00".
+      * Job name stamped on every alert queue record.
+       01 WS-JOB-NAME            PIC X(08) VALUE "NETWORK1".
+      * File status for the transfer control and data files.  Checked
+      * right after OPEN, before any READ can overwrite it with an
+      * AT END status.
+       01 WS-XFERCTL-STATUS      PIC X(02) VALUE "00".
+       01 WS-XFERDATA-STATUS     PIC X(02) VALUE "00".
+       01 WS-XFERCTL-OPENED      PIC X(01) VALUE "N".
+       01 WS-XFERDATA-OPENED     PIC X(01) VALUE "N".
+      * Reconciliation counts and end-of-file switch.
+       01 WS-EXPECTED-COUNT      PIC 9(08) VALUE 0.
+       01 WS-ACTUAL-COUNT        PIC 9(08) VALUE 0.
+       01 WS-XFERDATA-EOF        PIC X(01) VALUE "N".
+           88 WS-XFERDATA-EOF-YES    VALUE "Y".
+           88 WS-XFERDATA-EOF-NO     VALUE "N".
+      * Current date/time, stamped on every NETLOG record.
+       01 WS-CURRENT-DATE        PIC 9(08).
+       01 WS-CURRENT-TIME        PIC 9(08).
+      * Host:port text, stamped on every NETLOG record.  Sized to
+      * match WS-HOST so a long DR hostname is not truncated in the
+      * one place this run can be reconstructed from afterward.
+       01 WS-LOG-HOST-PORT       PIC X(262).
       * Maximum number of retries.
        01 WS-MAX-RETRIES        PIC 9(2) VALUE 3.
-      * Default port number.
+      * Default port number, used when NETCFG supplies none.
        01 WS-DEFAULT-PORT       PIC 9(5) VALUE 8080.
-      * Connection host name.
+      * Base delay, in seconds, for the exponential retry backoff.
+       01 WS-RETRY-BASE-SECS    PIC 9(3) VALUE 2.
+      * Delay before the next retry, doubled on each failed attempt.
+       01 WS-RETRY-DELAY-SECS   PIC 9(5) COMP.
+      * Ceiling on WS-RETRY-DELAY-SECS - with WS-MAX-RETRIES settable
+      * as high as 99 through NETMNT, the doubled delay can overflow
+      * PIC 9(5) COMP well before the retry loop is done; clamped to
+      * this instead of letting COMPUTE truncate it to a garbage value.
+       01 WS-MAX-RETRY-DELAY-SECS PIC 9(5) COMP VALUE 99999.
+      * Reason code from the TIMEDLY delay module (0 = ran to
+      * completion).
+       01 WS-TIMEDLY-RC         PIC S9(4) COMP VALUE 0.
+      * Candidate host list loaded from NETCFG (primary, secondary,
+      * DR), and how many of its entries are actually populated.
+       01 WS-HOST-COUNT         PIC 9(1) VALUE 1.
+       01 WS-HOST-INDEX         PIC 9(1) VALUE 1.
+       01 WS-HOST-TABLE.
+           05 WS-HOST-ENTRY         OCCURS 3 TIMES.
+               10 WS-HOST-NAME          PIC X(256).
+               10 WS-HOST-PORT-NUM      PIC 9(05).
+      * Connection host name - the candidate currently being tried.
        01 WS-HOST               PIC X(256).
-      * Connection port.
+      * Connection port - the candidate currently being tried.
        01 WS-PORT               PIC 9(5).
       * Connection status flag.
        01 WS-CONNECTED          PIC 9 VALUE 0.
+      * Return code from the most recent connect attempt (0 = ok).
+       01 WS-CONNECT-RC         PIC S9(4) COMP VALUE 0.
+      * Display form of WS-CONNECT-RC for use in log messages.
+       01 WS-CONNECT-RC-DISP    PIC -(4)9.
+      * Overall outcome of CONNECT-SERVER, set once retries are done.
+       01 WS-CONN-STATUS        PIC X(01) VALUE "S".
+           88 WS-CONN-SUCCESS       VALUE "S".
+           88 WS-CONN-FAILURE       VALUE "F".
       * Log level.
        01 WS-LOG-LEVEL          PIC X(10).
       * Log message text.
        01 WS-LOG-MESSAGE        PIC X(256).
       * Retry counter.
        01 WS-RETRY-COUNT        PIC 9(2) VALUE 0.
+      * File status for the restart checkpoint file.
+       01 WS-CKPT-STATUS        PIC X(02) VALUE "00".
+      * Retry count CONNECT-SERVER should resume from on its first
+      * candidate host after a restart - 1 when starting clean.
+       01 WS-RESUME-RETRY-COUNT PIC 9(2) VALUE 1.
+
+       LINKAGE SECTION.
+      * JCL PARM for this job step - the environment id (PROD, TEST,
+      * DR, etc.) whose NETCFG record should be loaded.  A missing or
+      * blank PARM leaves WS-ENV-ID at its compiled-in default, so
+      * existing JCL that passes no PARM keeps running unchanged.
+       01 LS-PARM-AREA.
+           05 LS-PARM-LENGTH        PIC S9(04) COMP.
+           05 LS-PARM-ENV-ID        PIC X(08).
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LS-PARM-AREA.
        MAIN-PROGRAM.
+           IF LS-PARM-LENGTH > 0
+               AND LS-PARM-ENV-ID NOT = SPACES
+               MOVE LS-PARM-ENV-ID TO WS-ENV-ID
+           END-IF
+           PERFORM OPEN-NETLOG
+           PERFORM OPEN-ALERTQ
+           PERFORM READ-NETCFG-PARMS
+           PERFORM READ-CHECKPOINT
            PERFORM VALIDATE-CONFIG
            PERFORM CONNECT-SERVER
-           PERFORM DISCONNECT-SERVER
+           IF WS-CONN-SUCCESS
+               PERFORM DISCONNECT-SERVER
+               PERFORM RECONCILE-TRANSFER-COUNTS
+           ELSE
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           PERFORM CLOSE-ALERTQ
+           PERFORM CLOSE-NETLOG
            STOP RUN.
 
+      * Opens the audit trail before the first LOG-MESSAGE call.  A
+      * new NETLOG is produced by every run (catalogued as a
+      * generation data group in production) so history is kept
+      * across runs instead of being overwritten.
+       OPEN-NETLOG.
+           OPEN OUTPUT NETLOG-FILE
+           IF WS-NETLOG-STATUS NOT = "00"
+               DISPLAY "[WARN] NETLOG not available, audit trail "
+                   "disabled for this run"
+           END-IF.
+
+      * Closes the audit trail once the session is complete.
+       CLOSE-NETLOG.
+           CLOSE NETLOG-FILE.
+
+      * Opens the operator alert queue before the first possible
+      * failure.
+       OPEN-ALERTQ.
+           OPEN OUTPUT ALERT-QUEUE-FILE
+           IF WS-ALERTQ-STATUS NOT = "00"
+               MOVE "WARN" TO WS-LOG-LEVEL
+               MOVE "ALERTQ not available, operator alerts disabled"
+                   TO WS-LOG-MESSAGE
+               PERFORM LOG-MESSAGE
+           END-IF.
+
+      * Closes the operator alert queue once the session is complete.
+       CLOSE-ALERTQ.
+           CLOSE ALERT-QUEUE-FILE.
+
+      * Writes a record to the operator alert queue so the monitoring
+      * job that polls it can page someone about a connection failure
+      * instead of it sitting silently in a spool file.
+       SEND-ALERT.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE WS-JOB-NAME TO ALERTQ-JOB-NAME
+           MOVE WS-CURRENT-DATE TO ALERTQ-DATE
+           MOVE WS-CURRENT-TIME TO ALERTQ-TIME
+           MOVE WS-LOG-LEVEL TO ALERTQ-SEVERITY
+           MOVE WS-LOG-MESSAGE TO ALERTQ-MESSAGE
+           WRITE ALERTQ-RECORD.
+
+      * Loads host, port and retry settings for WS-ENV-ID from the
+      * NETCFG parameter file so they can be changed without a
+      * recompile.  Falls back to the compiled-in defaults above if
+      * the file or the environment record is not found.
+       READ-NETCFG-PARMS.
+           OPEN INPUT NETCFG-FILE
+           IF WS-NETCFG-STATUS NOT = "00"
+               MOVE "WARN" TO WS-LOG-LEVEL
+               MOVE "NETCFG not available, using defaults"
+                   TO WS-LOG-MESSAGE
+               PERFORM LOG-MESSAGE
+           ELSE
+               MOVE WS-ENV-ID TO NETCFG-ENV-ID
+               READ NETCFG-FILE
+                   INVALID KEY
+                       MOVE "WARN" TO WS-LOG-LEVEL
+                       MOVE "NETCFG record not found, using defaults"
+                           TO WS-LOG-MESSAGE
+                       PERFORM LOG-MESSAGE
+                   NOT INVALID KEY
+                       MOVE NETCFG-HOST-COUNT TO WS-HOST-COUNT
+                       IF WS-HOST-COUNT = 0
+                           MOVE 1 TO WS-HOST-COUNT
+                       END-IF
+                       IF WS-HOST-COUNT > 3
+                           MOVE "WARN" TO WS-LOG-LEVEL
+                           MOVE "NETCFG host count exceeds table size"
+                               TO WS-LOG-MESSAGE
+                           PERFORM LOG-MESSAGE
+                           MOVE 3 TO WS-HOST-COUNT
+                       END-IF
+                       PERFORM VARYING WS-HOST-INDEX FROM 1 BY 1
+                           UNTIL WS-HOST-INDEX > WS-HOST-COUNT
+                           MOVE NETCFG-HOST(WS-HOST-INDEX)
+                               TO WS-HOST-NAME(WS-HOST-INDEX)
+                           IF NETCFG-PORT(WS-HOST-INDEX) = ZERO
+                               MOVE WS-DEFAULT-PORT
+                                   TO WS-HOST-PORT-NUM(WS-HOST-INDEX)
+                           ELSE
+                               MOVE NETCFG-PORT(WS-HOST-INDEX)
+                                   TO WS-HOST-PORT-NUM(WS-HOST-INDEX)
+                           END-IF
+                       END-PERFORM
+                       IF NETCFG-MAX-RETRIES NOT = ZERO
+                           MOVE NETCFG-MAX-RETRIES TO WS-MAX-RETRIES
+                       END-IF
+                       IF NETCFG-RETRY-BASE-SECS NOT = ZERO
+                           MOVE NETCFG-RETRY-BASE-SECS
+                               TO WS-RETRY-BASE-SECS
+                       END-IF
+                       MOVE 1 TO WS-HOST-INDEX
+                       MOVE WS-HOST-NAME(1) TO WS-HOST
+                       MOVE WS-HOST-PORT-NUM(1) TO WS-PORT
+               END-READ
+               CLOSE NETCFG-FILE
+           END-IF.
+
+      * Looks for a checkpoint left behind by a prior run of this job
+      * that abended partway through CONNECT-SERVER's retry loop, so a
+      * restart resumes on the candidate host it had reached, at the
+      * retry attempt after the one the checkpoint recorded as having
+      * already failed, instead of burning through the whole retry
+      * budget on hosts already known to be down.  No NETCKPT file
+      * present simply means a clean start at host 1, retry 1.  If the
+      * candidate host list was shrunk through NETMNT since the
+      * checkpoint was written, a saved host index past the new
+      * WS-HOST-COUNT is treated the same as no checkpoint rather than
+      * pointing CONNECT-SERVER's loop past the end of the list.
+       READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CKPT-HOST-INDEX TO WS-HOST-INDEX
+                       MOVE CKPT-RETRY-COUNT TO WS-RESUME-RETRY-COUNT
+                       ADD 1 TO WS-RESUME-RETRY-COUNT
+                       IF WS-HOST-INDEX > WS-HOST-COUNT
+                           MOVE 1 TO WS-HOST-INDEX
+                           MOVE 1 TO WS-RESUME-RETRY-COUNT
+                       END-IF
+                       MOVE "INFO" TO WS-LOG-LEVEL
+                       STRING "Resuming from checkpoint, host "
+                           WS-HOST-INDEX " retry "
+                           WS-RESUME-RETRY-COUNT
+                           DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+                       PERFORM LOG-MESSAGE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      * Saves the candidate host and retry count just attempted, so a
+      * restart after an abend does not repeat work already known to
+      * have failed.  Overwrites any prior checkpoint.
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-HOST-INDEX TO CKPT-HOST-INDEX
+           MOVE WS-RETRY-COUNT TO CKPT-RETRY-COUNT
+           MOVE WS-CONNECTED TO CKPT-CONNECTED
+           WRITE CKPT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      * Removes the checkpoint once CONNECT-SERVER reaches a terminal
+      * outcome (connected, or retries exhausted on every candidate
+      * host) so the next run starts clean rather than resuming into
+      * a session that already finished one way or the other.
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
       * Validates the configuration.
        VALIDATE-CONFIG.
            IF WS-HOST = SPACES
                MOVE "ERROR" TO WS-LOG-LEVEL
                MOVE "HOST is not set" TO WS-LOG-MESSAGE
                PERFORM LOG-MESSAGE
+               PERFORM SEND-ALERT
+               MOVE 16 TO RETURN-CODE
+               PERFORM CLOSE-ALERTQ
+               PERFORM CLOSE-NETLOG
                STOP RUN
            END-IF.
 
-      * Logs a message with timestamp.
+      * Logs a message to the console and to the NETLOG audit trail,
+      * with a timestamp, the current retry count and the host:port
+      * being worked, so a failed overnight run can be reconstructed
+      * after sysout has scrolled off.
        LOG-MESSAGE.
-           DISPLAY "[" WS-LOG-LEVEL "] " WS-LOG-MESSAGE.
+           DISPLAY "[" WS-LOG-LEVEL "] " WS-LOG-MESSAGE
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           STRING WS-HOST DELIMITED BY SPACE
+               ":" WS-PORT DELIMITED BY SIZE
+               INTO WS-LOG-HOST-PORT
+           MOVE WS-CURRENT-DATE TO NETLOG-DATE
+           MOVE WS-CURRENT-TIME TO NETLOG-TIME
+           MOVE WS-LOG-LEVEL TO NETLOG-LEVEL
+           MOVE WS-RETRY-COUNT TO NETLOG-RETRY-COUNT
+           MOVE WS-LOG-HOST-PORT TO NETLOG-HOST-PORT
+           MOVE WS-LOG-MESSAGE TO NETLOG-MESSAGE
+           WRITE NETLOG-RECORD.
 
-      * Connects to the remote server.
+      * Connects to the remote server.  TCPCONN is the shop's standard
+      * TCP connect module (linked via STEPLIB); it returns 0 when the
+      * connection succeeds and a non-zero reason code otherwise.
+      * Tries each candidate host in WS-HOST-TABLE in turn (primary,
+      * secondary, DR), retrying up to WS-MAX-RETRIES times against
+      * the current host before failing over to the next one, and
+      * sets WS-CONN-STATUS to reflect the real outcome instead of
+      * always claiming success.
        CONNECT-SERVER.
-           MOVE "INFO" TO WS-LOG-LEVEL
-           STRING "Connecting to " WS-HOST ":" WS-PORT
-               DELIMITED BY SIZE INTO WS-LOG-MESSAGE
-           PERFORM LOG-MESSAGE
-           PERFORM VARYING WS-RETRY-COUNT FROM 1 BY 1
-               UNTIL WS-RETRY-COUNT > WS-MAX-RETRIES
-               MOVE 1 TO WS-CONNECTED
-               IF WS-CONNECTED = 1
-                   MOVE "INFO" TO WS-LOG-LEVEL
-                   MOVE "Connected" TO WS-LOG-MESSAGE
+           MOVE 0 TO WS-CONNECTED
+           PERFORM VARYING WS-HOST-INDEX FROM WS-HOST-INDEX BY 1
+               UNTIL WS-HOST-INDEX > WS-HOST-COUNT
+                   OR WS-CONNECTED = 1
+               MOVE WS-HOST-NAME(WS-HOST-INDEX) TO WS-HOST
+               MOVE WS-HOST-PORT-NUM(WS-HOST-INDEX) TO WS-PORT
+               MOVE "INFO" TO WS-LOG-LEVEL
+               STRING "Connecting to " WS-HOST ":" WS-PORT
+                   DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+               PERFORM LOG-MESSAGE
+               PERFORM VARYING WS-RETRY-COUNT
+                   FROM WS-RESUME-RETRY-COUNT BY 1
+                   UNTIL WS-RETRY-COUNT > WS-MAX-RETRIES
+                       OR WS-CONNECTED = 1
+                   CALL "TCPCONN" USING WS-HOST WS-PORT WS-CONNECT-RC
+                   IF WS-CONNECT-RC = 0
+                       MOVE 1 TO WS-CONNECTED
+                       MOVE "INFO" TO WS-LOG-LEVEL
+                       STRING "Connected, host " WS-HOST-INDEX
+                           " of " WS-HOST-COUNT " in failover list"
+                           DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+                       PERFORM LOG-MESSAGE
+                   ELSE
+                       MOVE "WARN" TO WS-LOG-LEVEL
+                       MOVE WS-CONNECT-RC TO WS-CONNECT-RC-DISP
+                       STRING "Connect attempt failed, RC="
+                           WS-CONNECT-RC-DISP DELIMITED BY SIZE
+                           INTO WS-LOG-MESSAGE
+                       PERFORM LOG-MESSAGE
+                       PERFORM WRITE-CHECKPOINT
+                       IF WS-RETRY-COUNT < WS-MAX-RETRIES
+                           PERFORM BACKOFF-DELAY
+                       END-IF
+                   END-IF
+               END-PERFORM
+               MOVE 1 TO WS-RESUME-RETRY-COUNT
+               IF WS-CONNECTED NOT = 1
+                   AND WS-HOST-INDEX < WS-HOST-COUNT
+                   MOVE "WARN" TO WS-LOG-LEVEL
+                   MOVE "Retries exhausted, failing over to next host"
+                       TO WS-LOG-MESSAGE
                    PERFORM LOG-MESSAGE
                END-IF
-           END-PERFORM.
+           END-PERFORM
+           IF WS-CONNECTED = 1
+               SET WS-CONN-SUCCESS TO TRUE
+           ELSE
+               SET WS-CONN-FAILURE TO TRUE
+               MOVE "ERROR" TO WS-LOG-LEVEL
+               MOVE "Exceeded maximum retries on all candidate hosts"
+                   TO WS-LOG-MESSAGE
+               PERFORM LOG-MESSAGE
+               PERFORM SEND-ALERT
+           END-IF
+           PERFORM CLEAR-CHECKPOINT.
+
+      * Pauses between retry attempts, doubling the delay on every
+      * failed attempt (WS-RETRY-BASE-SECS, then x2, x4, ...) so a
+      * transient blip on the partner's end has a chance to clear
+      * instead of burning through all the retries in under a second.
+      * TIMEDLY is the shop's standard delay module (linked via
+      * STEPLIB, the same as TCPCONN); it suspends the task for the
+      * given number of seconds and returns a reason code, 0 meaning
+      * the delay ran to completion.
+       BACKOFF-DELAY.
+           COMPUTE WS-RETRY-DELAY-SECS =
+               WS-RETRY-BASE-SECS * (2 ** (WS-RETRY-COUNT - 1))
+               ON SIZE ERROR
+                   MOVE WS-MAX-RETRY-DELAY-SECS TO WS-RETRY-DELAY-SECS
+           END-COMPUTE
+           CALL "TIMEDLY" USING WS-RETRY-DELAY-SECS WS-TIMEDLY-RC.
 
       * Disconnects from the server.
        DISCONNECT-SERVER.
@@ -66,3 +439,60 @@
            MOVE "INFO" TO WS-LOG-LEVEL
            MOVE "Disconnecting" TO WS-LOG-MESSAGE
            PERFORM LOG-MESSAGE.
+
+      * Compares the record count the sending side said it would
+      * transfer (XFERCTL) against what was actually received
+      * (XFERDATA), so a partial transfer does not silently flow into
+      * tomorrow's processing as if it were complete.  Skips silently
+      * (with a WARN) if either file was not dropped for this run.
+       RECONCILE-TRANSFER-COUNTS.
+           MOVE 0 TO WS-EXPECTED-COUNT
+           MOVE 0 TO WS-ACTUAL-COUNT
+           OPEN INPUT XFER-CONTROL-FILE
+           IF WS-XFERCTL-STATUS = "00"
+               MOVE "Y" TO WS-XFERCTL-OPENED
+           END-IF
+           OPEN INPUT XFER-DATA-FILE
+           IF WS-XFERDATA-STATUS = "00"
+               MOVE "Y" TO WS-XFERDATA-OPENED
+           END-IF
+           IF WS-XFERCTL-OPENED = "N"
+               OR WS-XFERDATA-OPENED = "N"
+               MOVE "WARN" TO WS-LOG-LEVEL
+               MOVE "XFERCTL/XFERDATA not available, skipping"
+                   TO WS-LOG-MESSAGE
+               PERFORM LOG-MESSAGE
+           ELSE
+               READ XFER-CONTROL-FILE
+                   NOT AT END
+                       MOVE XFERCTL-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+               END-READ
+               SET WS-XFERDATA-EOF-NO TO TRUE
+               PERFORM UNTIL WS-XFERDATA-EOF-YES
+                   READ XFER-DATA-FILE
+                       AT END
+                           SET WS-XFERDATA-EOF-YES TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-ACTUAL-COUNT
+                   END-READ
+               END-PERFORM
+               IF WS-ACTUAL-COUNT = WS-EXPECTED-COUNT
+                   MOVE "INFO" TO WS-LOG-LEVEL
+                   MOVE "Transfer reconciled, counts match"
+                       TO WS-LOG-MESSAGE
+                   PERFORM LOG-MESSAGE
+               ELSE
+                   MOVE "ERROR" TO WS-LOG-LEVEL
+                   MOVE "MISMATCH on transfer record count"
+                       TO WS-LOG-MESSAGE
+                   PERFORM LOG-MESSAGE
+                   PERFORM SEND-ALERT
+                   MOVE 20 TO RETURN-CODE
+               END-IF
+           END-IF
+           IF WS-XFERCTL-OPENED = "Y"
+               CLOSE XFER-CONTROL-FILE
+           END-IF
+           IF WS-XFERDATA-OPENED = "Y"
+               CLOSE XFER-DATA-FILE
+           END-IF.
