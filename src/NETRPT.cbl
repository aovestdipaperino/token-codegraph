@@ -0,0 +1,221 @@
+      * NETRPT - Weekly connection metrics report.
+      *
+      * Reads a week's worth of NETLOG audit records (written by
+      * NETWORKING's LOG-MESSAGE) and summarizes, per night: the
+      * number of connection attempts, the retry count at the moment
+      * of success, whether failover to a secondary/DR host was
+      * needed, and whether VALIDATE-CONFIG hit an ERROR.  Lets
+      * operations spot a partner link getting flakier over time
+      * instead of manually scrolling old sysout.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NETRPT.
+       AUTHOR. TOKENSAVE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NETLOG-FILE ASSIGN TO "NETLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NETLOG-STATUS.
+           SELECT NETRPT-FILE ASSIGN TO "NETRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NETRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NETLOG-FILE.
+       COPY NETLOGRC.
+
+       FD  NETRPT-FILE.
+       01 NETRPT-LINE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      * File status for NETLOG and NETRPT.
+       01 WS-NETLOG-STATUS       PIC X(02) VALUE "00".
+       01 WS-NETRPT-STATUS       PIC X(02) VALUE "00".
+      * End-of-file switch for NETLOG.
+       01 WS-NETLOG-EOF          PIC X(01) VALUE "N".
+           88 WS-NETLOG-EOF-YES      VALUE "Y".
+
+      * One entry per distinct night (NETLOG-DATE) seen in the file.
+       01 WS-NIGHT-COUNT         PIC 9(02) VALUE 0.
+       01 WS-NIGHT-TABLE.
+           05 WS-NIGHT-ENTRY         OCCURS 31 TIMES.
+               10 WS-NIGHT-DATE          PIC X(08).
+               10 WS-NIGHT-ATTEMPTS      PIC 9(05) VALUE 0.
+               10 WS-NIGHT-SUCCESS-RETR  PIC 9(05) VALUE 0.
+               10 WS-NIGHT-SUCCEEDED     PIC X(01) VALUE "N".
+               10 WS-NIGHT-FAILOVER      PIC X(01) VALUE "N".
+               10 WS-NIGHT-ERROR         PIC X(01) VALUE "N".
+       01 WS-NIGHT-INDEX         PIC 9(02).
+       01 WS-FOUND               PIC X(01).
+       01 WS-FOUND-INDEX         PIC 9(02).
+
+      * Weekly totals, accumulated across all nights in the file.
+       01 WS-TOTAL-NIGHTS        PIC 9(02) VALUE 0.
+       01 WS-TOTAL-ATTEMPTS      PIC 9(07) VALUE 0.
+       01 WS-TOTAL-SUCCESSES     PIC 9(05) VALUE 0.
+       01 WS-TOTAL-SUCCESS-RETR  PIC 9(07) VALUE 0.
+       01 WS-AVG-RETRIES         PIC 9(03)V99 VALUE 0.
+       01 WS-FAILOVER-NIGHTS     PIC 9(02) VALUE 0.
+       01 WS-ERROR-NIGHTS        PIC 9(02) VALUE 0.
+
+      * Edited fields used to build report lines.
+       01 WS-NIGHTS-DISP         PIC ZZ9.
+       01 WS-ATTEMPTS-DISP       PIC ZZZ,ZZ9.
+       01 WS-AVG-DISP            PIC ZZ9.99.
+       01 WS-FAILOVER-DISP       PIC ZZ9.
+       01 WS-ERROR-DISP          PIC ZZ9.
+       01 WS-SUCC-RETR-DISP      PIC ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           PERFORM OPEN-FILES
+           PERFORM READ-NETLOG-RECORDS
+           PERFORM SUMMARIZE-NIGHTS
+           PERFORM WRITE-REPORT
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+      * Opens the NETLOG history and the report output file.
+       OPEN-FILES.
+           OPEN INPUT NETLOG-FILE
+           OPEN OUTPUT NETRPT-FILE.
+
+      * Closes both files once the report has been produced.
+       CLOSE-FILES.
+           CLOSE NETLOG-FILE
+           CLOSE NETRPT-FILE.
+
+      * Reads every NETLOG record and folds it into the per-night
+      * table.
+       READ-NETLOG-RECORDS.
+           PERFORM UNTIL WS-NETLOG-EOF-YES
+               READ NETLOG-FILE
+                   AT END
+                       SET WS-NETLOG-EOF-YES TO TRUE
+                   NOT AT END
+                       PERFORM ACCUMULATE-NIGHT-STATS
+               END-READ
+           END-PERFORM.
+
+      * Finds (or creates) the night-table entry for this record's
+      * date, then folds the record's level/message into its counts.
+       ACCUMULATE-NIGHT-STATS.
+           PERFORM FIND-OR-ADD-NIGHT
+           IF NETLOG-MESSAGE(1:21) = "Connect attempt faile"
+               ADD 1 TO WS-NIGHT-ATTEMPTS(WS-NIGHT-INDEX)
+           END-IF
+           IF NETLOG-MESSAGE(1:9) = "Connected"
+               ADD 1 TO WS-NIGHT-ATTEMPTS(WS-NIGHT-INDEX)
+               MOVE "Y" TO WS-NIGHT-SUCCEEDED(WS-NIGHT-INDEX)
+               MOVE NETLOG-RETRY-COUNT
+                   TO WS-NIGHT-SUCCESS-RETR(WS-NIGHT-INDEX)
+           END-IF
+           IF NETLOG-MESSAGE(1:17) = "Retries exhausted"
+               MOVE "Y" TO WS-NIGHT-FAILOVER(WS-NIGHT-INDEX)
+           END-IF
+           IF NETLOG-LEVEL = "ERROR"
+               AND NETLOG-MESSAGE(1:15) = "HOST is not set"
+               MOVE "Y" TO WS-NIGHT-ERROR(WS-NIGHT-INDEX)
+           END-IF.
+
+      * Looks up the night-table slot for NETLOG-DATE, appending a new
+      * one if this is the first record seen for that date.
+       FIND-OR-ADD-NIGHT.
+           MOVE "N" TO WS-FOUND
+           PERFORM VARYING WS-NIGHT-INDEX FROM 1 BY 1
+               UNTIL WS-NIGHT-INDEX > WS-NIGHT-COUNT
+               IF WS-NIGHT-DATE(WS-NIGHT-INDEX) = NETLOG-DATE
+                   MOVE WS-NIGHT-INDEX TO WS-FOUND-INDEX
+                   MOVE "Y" TO WS-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-FOUND = "Y"
+               MOVE WS-FOUND-INDEX TO WS-NIGHT-INDEX
+           ELSE
+               IF WS-NIGHT-COUNT < 31
+                   ADD 1 TO WS-NIGHT-COUNT
+                   MOVE WS-NIGHT-COUNT TO WS-NIGHT-INDEX
+                   MOVE NETLOG-DATE TO WS-NIGHT-DATE(WS-NIGHT-INDEX)
+               END-IF
+           END-IF.
+
+      * Rolls the per-night table up into the weekly totals.
+       SUMMARIZE-NIGHTS.
+           MOVE WS-NIGHT-COUNT TO WS-TOTAL-NIGHTS
+           PERFORM VARYING WS-NIGHT-INDEX FROM 1 BY 1
+               UNTIL WS-NIGHT-INDEX > WS-NIGHT-COUNT
+               ADD WS-NIGHT-ATTEMPTS(WS-NIGHT-INDEX)
+                   TO WS-TOTAL-ATTEMPTS
+               IF WS-NIGHT-SUCCEEDED(WS-NIGHT-INDEX) = "Y"
+                   ADD 1 TO WS-TOTAL-SUCCESSES
+                   ADD WS-NIGHT-SUCCESS-RETR(WS-NIGHT-INDEX)
+                       TO WS-TOTAL-SUCCESS-RETR
+               END-IF
+               IF WS-NIGHT-FAILOVER(WS-NIGHT-INDEX) = "Y"
+                   ADD 1 TO WS-FAILOVER-NIGHTS
+               END-IF
+               IF WS-NIGHT-ERROR(WS-NIGHT-INDEX) = "Y"
+                   ADD 1 TO WS-ERROR-NIGHTS
+               END-IF
+           END-PERFORM
+           IF WS-TOTAL-SUCCESSES > 0
+               COMPUTE WS-AVG-RETRIES ROUNDED =
+                   WS-TOTAL-SUCCESS-RETR / WS-TOTAL-SUCCESSES
+           END-IF.
+
+      * Writes the summary and per-night detail lines to NETRPT.
+       WRITE-REPORT.
+           MOVE "WEEKLY CONNECTION METRICS REPORT" TO NETRPT-LINE
+           WRITE NETRPT-LINE
+           MOVE SPACES TO NETRPT-LINE
+           WRITE NETRPT-LINE
+
+           MOVE WS-TOTAL-NIGHTS TO WS-NIGHTS-DISP
+           STRING "NIGHTS COVERED . . . . . . . . . : " WS-NIGHTS-DISP
+               DELIMITED BY SIZE INTO NETRPT-LINE
+           WRITE NETRPT-LINE
+
+           MOVE WS-TOTAL-ATTEMPTS TO WS-ATTEMPTS-DISP
+           STRING "CONNECTION ATTEMPTS, TOTAL . . . : "
+               WS-ATTEMPTS-DISP DELIMITED BY SIZE INTO NETRPT-LINE
+           WRITE NETRPT-LINE
+
+           MOVE WS-AVG-RETRIES TO WS-AVG-DISP
+           STRING "AVG RETRIES BEFORE SUCCESS . . . : "
+               WS-AVG-DISP DELIMITED BY SIZE INTO NETRPT-LINE
+           WRITE NETRPT-LINE
+
+           MOVE WS-FAILOVER-NIGHTS TO WS-FAILOVER-DISP
+           STRING "NIGHTS THAT NEEDED FAILOVER . . . : "
+               WS-FAILOVER-DISP DELIMITED BY SIZE INTO NETRPT-LINE
+           WRITE NETRPT-LINE
+
+           MOVE WS-ERROR-NIGHTS TO WS-ERROR-DISP
+           STRING "NIGHTS WITH A VALIDATE-CONFIG ERROR : "
+               WS-ERROR-DISP DELIMITED BY SIZE INTO NETRPT-LINE
+           WRITE NETRPT-LINE
+
+           MOVE SPACES TO NETRPT-LINE
+           WRITE NETRPT-LINE
+           MOVE "DATE       ATTEMPTS  RETRIES  FAILOVER  ERROR"
+               TO NETRPT-LINE
+           WRITE NETRPT-LINE
+           PERFORM VARYING WS-NIGHT-INDEX FROM 1 BY 1
+               UNTIL WS-NIGHT-INDEX > WS-NIGHT-COUNT
+               PERFORM WRITE-NIGHT-DETAIL-LINE
+           END-PERFORM.
+
+      * Writes one detail line for the night at WS-NIGHT-INDEX.
+       WRITE-NIGHT-DETAIL-LINE.
+           MOVE WS-NIGHT-ATTEMPTS(WS-NIGHT-INDEX) TO WS-ATTEMPTS-DISP
+           MOVE WS-NIGHT-SUCCESS-RETR(WS-NIGHT-INDEX)
+               TO WS-SUCC-RETR-DISP
+           STRING WS-NIGHT-DATE(WS-NIGHT-INDEX) "   "
+               WS-ATTEMPTS-DISP "      " WS-SUCC-RETR-DISP
+               "      " WS-NIGHT-FAILOVER(WS-NIGHT-INDEX)
+               "         " WS-NIGHT-ERROR(WS-NIGHT-INDEX)
+               DELIMITED BY SIZE INTO NETRPT-LINE
+           WRITE NETRPT-LINE.
