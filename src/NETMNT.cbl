@@ -0,0 +1,278 @@
+      * NETMNT - Online maintenance transaction for the NETCFG
+      * connection parameter file.
+      *
+      * Lets an authorized operator view and update the candidate
+      * host list, ports, max retries and retry backoff base for one
+      * environment directly in NETCFG, with the change taking effect
+      * on the next NETWORKING run - no programmer or recompile
+      * needed for a routine connectivity change.
+      *
+      * Pseudo-conversational: PF5 loads/refreshes the record named in
+      * ENVID, ENTER saves the screen back to NETCFG, PF3 exits.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NETMNT.
+       AUTHOR. TOKENSAVE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY DFHAID.
+       COPY NETMNTM.
+       COPY NETCFGRC.
+
+      * CICS response code from the most recent file control request.
+       01 WS-RESP                PIC S9(8) COMP.
+      * Display forms of the numeric screen fields.
+       01 WS-PORT1-DISP          PIC 9(05).
+       01 WS-PORT2-DISP          PIC 9(05).
+       01 WS-PORT3-DISP          PIC 9(05).
+       01 WS-MAX-RETRIES-DISP    PIC 9(02).
+       01 WS-RETRY-BASE-DISP     PIC 9(03).
+      * Set by VALIDATE-SCREEN-NUMERICS when a numeric screen field
+      * was left non-blank but non-numeric.
+       01 WS-SCREEN-INVALID      PIC X(01).
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+      * Environment id of the record this session last loaded or
+      * saved, so SAVE-RECORD can tell the operator typed over ENVID
+      * without pressing PF5 first - saving as-is would REWRITE or ADD
+      * under the new id using field values that came off a different
+      * environment's record.
+           05 NETMNT-ENV-ID          PIC X(08).
+      * Set by LOAD-RECORD when a host name on the loaded record runs
+      * past HOST1I/HOST2I/HOST3I's 40-character screen width.  Such a
+      * record displays truncated and must not be saved from this
+      * screen - doing so would permanently truncate NETCFG-HOST.
+           05 NETMNT-HOST-OVERSIZE    PIC X(01).
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           IF EIBCALEN = 0
+               MOVE SPACES TO NETMNT-ENV-ID
+               MOVE "N" TO NETMNT-HOST-OVERSIZE
+               PERFORM SEND-INITIAL-MAP
+           ELSE
+               EVALUATE TRUE
+                   WHEN EIBAID = DFHPF3
+                       EXEC CICS RETURN
+                       END-EXEC
+                   WHEN EIBAID = DFHPF5
+                       PERFORM LOAD-RECORD
+                   WHEN EIBAID = DFHENTER
+                       PERFORM SAVE-RECORD
+                   WHEN OTHER
+                       PERFORM SEND-INITIAL-MAP
+               END-EVALUATE
+           END-IF
+           EXEC CICS RETURN
+               TRANSID("NMNT")
+               COMMAREA(DFHCOMMAREA)
+               LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+
+      * Sends a blank maintenance screen on first entry into the
+      * transaction, or when an unrecognized key is pressed.
+       SEND-INITIAL-MAP.
+           MOVE SPACES TO NETMNT1O
+           MOVE "ENTER AN ENV ID AND PRESS PF5 TO LOAD IT" TO MSGO
+           EXEC CICS SEND MAP("NETMNT1")
+               MAPSET("NETMNTM")
+               ERASE
+           END-EXEC.
+
+      * Loads the NETCFG record named in ENVID and redisplays the
+      * screen with its current values.
+       LOAD-RECORD.
+           EXEC CICS RECEIVE MAP("NETMNT1")
+               MAPSET("NETMNTM")
+           END-EXEC
+           MOVE ENVIDI TO NETCFG-ENV-ID
+           MOVE ENVIDI TO NETMNT-ENV-ID
+           EXEC CICS READ FILE("NETCFG")
+               INTO(NETCFG-RECORD)
+               RIDFLD(NETCFG-ENV-ID)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+               PERFORM MOVE-RECORD-TO-MAP
+               PERFORM CHECK-HOST-OVERSIZE
+               IF NETMNT-HOST-OVERSIZE = "Y"
+                   MOVE "RECORD LOADED - HOST >40 CHARS, VIEW ONLY"
+                       TO MSGO
+               ELSE
+                   MOVE "RECORD LOADED" TO MSGO
+               END-IF
+           ELSE
+               MOVE SPACES TO NETMNT1O
+               MOVE ENVIDI TO ENVIDO
+               MOVE "N" TO NETMNT-HOST-OVERSIZE
+               MOVE "NOT FOUND - ENTER VALUES AND PRESS ENTER TO ADD IT"
+                   TO MSGO
+           END-IF
+           EXEC CICS SEND MAP("NETMNT1")
+               MAPSET("NETMNTM")
+               DATAONLY
+           END-EXEC.
+
+      * Flags NETMNT-HOST-OVERSIZE when the record just loaded has a
+      * host name past column 40, the width of HOST1I/HOST2I/HOST3I -
+      * such a name is already showing truncated and SAVE-RECORD must
+      * refuse to write it back.
+       CHECK-HOST-OVERSIZE.
+           MOVE "N" TO NETMNT-HOST-OVERSIZE
+           IF NETCFG-HOST(1)(41:216) NOT = SPACES
+               OR NETCFG-HOST(2)(41:216) NOT = SPACES
+               OR NETCFG-HOST(3)(41:216) NOT = SPACES
+               MOVE "Y" TO NETMNT-HOST-OVERSIZE
+           END-IF.
+
+      * Copies the NETCFG record just read into the map's output
+      * fields for display.
+       MOVE-RECORD-TO-MAP.
+           MOVE NETCFG-ENV-ID TO ENVIDO
+           MOVE NETCFG-HOST(1) TO HOST1O
+           MOVE NETCFG-PORT(1) TO WS-PORT1-DISP
+           MOVE WS-PORT1-DISP TO PORT1O
+           MOVE NETCFG-HOST(2) TO HOST2O
+           MOVE NETCFG-PORT(2) TO WS-PORT2-DISP
+           MOVE WS-PORT2-DISP TO PORT2O
+           MOVE NETCFG-HOST(3) TO HOST3O
+           MOVE NETCFG-PORT(3) TO WS-PORT3-DISP
+           MOVE WS-PORT3-DISP TO PORT3O
+           MOVE NETCFG-MAX-RETRIES TO WS-MAX-RETRIES-DISP
+           MOVE WS-MAX-RETRIES-DISP TO MAXRTYO
+           MOVE NETCFG-RETRY-BASE-SECS TO WS-RETRY-BASE-DISP
+           MOVE WS-RETRY-BASE-DISP TO BASESECO.
+
+      * Saves the operator's screen entries back to NETCFG, updating
+      * the environment's record if it exists or adding it if it does
+      * not.  The change takes effect the next time NETWORKING runs.
+      * Refuses to save - redisplaying the screen with MSGO explaining
+      * why - when a numeric field is garbled, when ENVID was changed
+      * without reloading first, or when the loaded record already has
+      * a host name this screen cannot hold without truncating it.
+       SAVE-RECORD.
+           EXEC CICS RECEIVE MAP("NETMNT1")
+               MAPSET("NETMNTM")
+           END-EXEC
+           PERFORM VALIDATE-SCREEN-NUMERICS
+           EVALUATE TRUE
+               WHEN WS-SCREEN-INVALID = "Y"
+                   MOVE "INVALID NUMERIC FIELD - CORRECT AND RE-ENTER"
+                       TO MSGO
+               WHEN NETMNT-ENV-ID NOT = SPACES
+                       AND ENVIDI NOT = NETMNT-ENV-ID
+                   MOVE "ENV ID CHANGED - PRESS PF5 TO LOAD IT FIRST"
+                       TO MSGO
+               WHEN NETMNT-HOST-OVERSIZE = "Y"
+                   MOVE "HOST NAME >40 CHARS - MAINTAIN VIA BATCH ONLY"
+                       TO MSGO
+               WHEN OTHER
+                   PERFORM MOVE-MAP-TO-RECORD
+                   EXEC CICS READ FILE("NETCFG")
+                       UPDATE
+                       INTO(NETCFG-RECORD)
+                       RIDFLD(NETCFG-ENV-ID)
+                       RESP(WS-RESP)
+                   END-EXEC
+                   IF WS-RESP = DFHRESP(NORMAL)
+                       PERFORM MOVE-MAP-TO-RECORD
+                       EXEC CICS REWRITE FILE("NETCFG")
+                           FROM(NETCFG-RECORD)
+                       END-EXEC
+                       MOVE "SAVED - EFFECTIVE NEXT NETWORKING RUN"
+                           TO MSGO
+                       MOVE NETCFG-ENV-ID TO NETMNT-ENV-ID
+                       MOVE "N" TO NETMNT-HOST-OVERSIZE
+                   ELSE
+                       EXEC CICS WRITE FILE("NETCFG")
+                           FROM(NETCFG-RECORD)
+                           RIDFLD(NETCFG-ENV-ID)
+                           RESP(WS-RESP)
+                       END-EXEC
+                       IF WS-RESP = DFHRESP(NORMAL)
+                           MOVE "NEW ENVIRONMENT ADDED TO NETCFG"
+                               TO MSGO
+                           MOVE NETCFG-ENV-ID TO NETMNT-ENV-ID
+                           MOVE "N" TO NETMNT-HOST-OVERSIZE
+                       ELSE
+                           MOVE "ADD FAILED - ENV ID ALREADY EXISTS"
+                               TO MSGO
+                       END-IF
+                   END-IF
+           END-EVALUATE
+           EXEC CICS SEND MAP("NETMNT1")
+               MAPSET("NETMNTM")
+               DATAONLY
+           END-EXEC.
+
+      * Rejects the screen's numeric fields if any was left non-blank
+      * but non-numeric.  A blank port/max-retries/base-secs field is
+      * left as-is (NETWORKING's own defaulting handles a zero port).
+      * PORT1/PORT2/PORT3/MAXRTY/BASESEC carry ATTRB=NUM in the map
+      * (NETMNTM.bms) so the terminal right-justifies and zero-fills
+      * whatever the operator typed instead of leaving trailing blanks
+      * behind a short entry - without that, a short but valid entry
+      * would fail the NOT NUMERIC test below, and a long value edited
+      * shorter could leave stale digits from the old value in place.
+       VALIDATE-SCREEN-NUMERICS.
+           MOVE "N" TO WS-SCREEN-INVALID
+           IF (PORT1I NOT = SPACES AND PORT1I NOT NUMERIC)
+               OR (PORT2I NOT = SPACES AND PORT2I NOT NUMERIC)
+               OR (PORT3I NOT = SPACES AND PORT3I NOT NUMERIC)
+               OR (MAXRTYI NOT = SPACES AND MAXRTYI NOT NUMERIC)
+               OR (BASESECI NOT = SPACES AND BASESECI NOT NUMERIC)
+               MOVE "Y" TO WS-SCREEN-INVALID
+           END-IF.
+
+      * Builds NETCFG-RECORD from what the operator typed on screen.
+      * A blank numeric field (by now known not to be garbled, per
+      * VALIDATE-SCREEN-NUMERICS) goes in as zero rather than moved
+      * as spaces, so NETCFG-PORT/MAX-RETRIES/RETRY-BASE-SECS always
+      * hold valid numeric content for NETWORKING to read back.
+      * NETCFG-HOST-COUNT is set from how many of HOST1I/HOST2I/HOST3I
+      * are actually populated, not hardcoded to 3 - NETWORKING's
+      * CONNECT-SERVER treats every slot up to the count as a real
+      * candidate to dial, blank or not.
+       MOVE-MAP-TO-RECORD.
+           MOVE ENVIDI TO NETCFG-ENV-ID
+           IF HOST3I NOT = SPACES
+               MOVE 3 TO NETCFG-HOST-COUNT
+           ELSE
+               IF HOST2I NOT = SPACES
+                   MOVE 2 TO NETCFG-HOST-COUNT
+               ELSE
+                   MOVE 1 TO NETCFG-HOST-COUNT
+               END-IF
+           END-IF
+           MOVE HOST1I TO NETCFG-HOST(1)
+           MOVE HOST2I TO NETCFG-HOST(2)
+           MOVE HOST3I TO NETCFG-HOST(3)
+           IF PORT1I = SPACES
+               MOVE 0 TO NETCFG-PORT(1)
+           ELSE
+               MOVE PORT1I TO NETCFG-PORT(1)
+           END-IF
+           IF PORT2I = SPACES
+               MOVE 0 TO NETCFG-PORT(2)
+           ELSE
+               MOVE PORT2I TO NETCFG-PORT(2)
+           END-IF
+           IF PORT3I = SPACES
+               MOVE 0 TO NETCFG-PORT(3)
+           ELSE
+               MOVE PORT3I TO NETCFG-PORT(3)
+           END-IF
+           IF MAXRTYI = SPACES
+               MOVE 0 TO NETCFG-MAX-RETRIES
+           ELSE
+               MOVE MAXRTYI TO NETCFG-MAX-RETRIES
+           END-IF
+           IF BASESECI = SPACES
+               MOVE 0 TO NETCFG-RETRY-BASE-SECS
+           ELSE
+               MOVE BASESECI TO NETCFG-RETRY-BASE-SECS
+           END-IF.
