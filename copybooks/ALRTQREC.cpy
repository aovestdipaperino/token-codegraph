@@ -0,0 +1,14 @@
+      * ALRTQREC - Record layout for the ALERT-QUEUE file.  Written
+      * whenever VALIDATE-CONFIG or CONNECT-SERVER fails, so the
+      * monitoring job that polls this queue can page an operator
+      * instead of the failure sitting silently in a spool file.
+       01 ALERTQ-RECORD.
+           05 ALERTQ-JOB-NAME        PIC X(08).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 ALERTQ-DATE             PIC X(08).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 ALERTQ-TIME             PIC X(08).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 ALERTQ-SEVERITY         PIC X(05).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 ALERTQ-MESSAGE          PIC X(256).
