@@ -0,0 +1,7 @@
+      * XFERCREC - Record layout for the transfer control record
+      * dropped by the sending side, giving the count of records/files
+      * it expects this session to have moved.  Used by the
+      * reconciliation paragraph to catch a partial transfer before it
+      * flows into tomorrow's processing as if it were complete.
+       01 XFERCTL-RECORD.
+           05 XFERCTL-EXPECTED-COUNT PIC 9(08).
