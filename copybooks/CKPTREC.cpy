@@ -0,0 +1,9 @@
+      * CKPTREC - Record layout for the NETCKPT restart checkpoint
+      * file.  Written on every failed connect attempt so a restart
+      * after an abend knows which candidate host and retry count it
+      * had already worked through, instead of burning through the
+      * whole retry budget again from scratch.
+       01 CKPT-RECORD.
+           05 CKPT-HOST-INDEX       PIC 9(01).
+           05 CKPT-RETRY-COUNT      PIC 9(02).
+           05 CKPT-CONNECTED        PIC 9(01).
