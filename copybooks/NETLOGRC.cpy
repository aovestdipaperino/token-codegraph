@@ -0,0 +1,16 @@
+      * NETLOGRC - Record layout for the NETLOG connection audit file.
+      * One record per LOG-MESSAGE call so a failed overnight
+      * transmission can be reconstructed after the job's sysout has
+      * scrolled off or been purged.
+       01 NETLOG-RECORD.
+           05 NETLOG-DATE            PIC X(08).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 NETLOG-TIME            PIC X(08).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 NETLOG-LEVEL           PIC X(05).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 NETLOG-RETRY-COUNT     PIC 9(02).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 NETLOG-HOST-PORT       PIC X(262).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 NETLOG-MESSAGE         PIC X(256).
