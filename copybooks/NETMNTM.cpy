@@ -0,0 +1,81 @@
+      * NETMNTM - Symbolic map for the NETMNT mapset/map NETMNT1, as
+      * generated from bms/NETMNTM.bms.  Carried in the source tree
+      * (rather than regenerated at build time) the way this shop
+      * checks in BMS-generated copybooks alongside their maps.
+      *
+      * HOST1I/HOST2I/HOST3I are PIC X(40), narrower than NETCFG-HOST
+      * (PIC X(256) in NETCFGRC.cpy) - see the note in NETMNTM.bms.
+       01 NETMNT1I.
+           02 FILLER                PIC X(12).
+           02 ENVIDL                COMP PIC S9(4).
+           02 ENVIDF                PICTURE X.
+           02 FILLER REDEFINES ENVIDF.
+               03 ENVIDA                PICTURE X.
+           02 ENVIDI                PIC X(8).
+           02 HOST1L                COMP PIC S9(4).
+           02 HOST1F                PICTURE X.
+           02 FILLER REDEFINES HOST1F.
+               03 HOST1A                PICTURE X.
+           02 HOST1I                PIC X(40).
+           02 PORT1L                COMP PIC S9(4).
+           02 PORT1F                PICTURE X.
+           02 FILLER REDEFINES PORT1F.
+               03 PORT1A                PICTURE X.
+           02 PORT1I                PIC X(5).
+           02 HOST2L                COMP PIC S9(4).
+           02 HOST2F                PICTURE X.
+           02 FILLER REDEFINES HOST2F.
+               03 HOST2A                PICTURE X.
+           02 HOST2I                PIC X(40).
+           02 PORT2L                COMP PIC S9(4).
+           02 PORT2F                PICTURE X.
+           02 FILLER REDEFINES PORT2F.
+               03 PORT2A                PICTURE X.
+           02 PORT2I                PIC X(5).
+           02 HOST3L                COMP PIC S9(4).
+           02 HOST3F                PICTURE X.
+           02 FILLER REDEFINES HOST3F.
+               03 HOST3A                PICTURE X.
+           02 HOST3I                PIC X(40).
+           02 PORT3L                COMP PIC S9(4).
+           02 PORT3F                PICTURE X.
+           02 FILLER REDEFINES PORT3F.
+               03 PORT3A                PICTURE X.
+           02 PORT3I                PIC X(5).
+           02 MAXRTYL               COMP PIC S9(4).
+           02 MAXRTYF               PICTURE X.
+           02 FILLER REDEFINES MAXRTYF.
+               03 MAXRTYA               PICTURE X.
+           02 MAXRTYI               PIC X(2).
+           02 BASESECL              COMP PIC S9(4).
+           02 BASESECF              PICTURE X.
+           02 FILLER REDEFINES BASESECF.
+               03 BASESECA              PICTURE X.
+           02 BASESECI              PIC X(3).
+           02 MSGL                  COMP PIC S9(4).
+           02 MSGF                  PICTURE X.
+           02 FILLER REDEFINES MSGF.
+               03 MSGA                  PICTURE X.
+           02 MSGI                  PIC X(79).
+       01 NETMNT1O REDEFINES NETMNT1I.
+           02 FILLER                PIC X(12).
+           02 FILLER                PIC X(3).
+           02 ENVIDO                PIC X(8).
+           02 FILLER                PIC X(3).
+           02 HOST1O                PIC X(40).
+           02 FILLER                PIC X(3).
+           02 PORT1O                PIC X(5).
+           02 FILLER                PIC X(3).
+           02 HOST2O                PIC X(40).
+           02 FILLER                PIC X(3).
+           02 PORT2O                PIC X(5).
+           02 FILLER                PIC X(3).
+           02 HOST3O                PIC X(40).
+           02 FILLER                PIC X(3).
+           02 PORT3O                PIC X(5).
+           02 FILLER                PIC X(3).
+           02 MAXRTYO               PIC X(2).
+           02 FILLER                PIC X(3).
+           02 BASESECO              PIC X(3).
+           02 FILLER                PIC X(3).
+           02 MSGO                  PIC X(79).
