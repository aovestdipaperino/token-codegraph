@@ -0,0 +1,20 @@
+      * NETCFGRC - Record layout for the NETCFG connection parameter
+      * file.  One record per environment (PROD, TEST, DR, etc.) so
+      * operations can repoint a job by swapping/updating the file
+      * instead of recompiling NETWORKING.  Each environment carries
+      * an ordered candidate host list (primary, secondary, DR) so a
+      * down primary partner endpoint does not fail the whole run.
+      *
+      * NETCFG-HOST is sized for any batch-loaded hostname, but the
+      * NETMNT online maintenance screen can only show/edit the first
+      * 40 characters of it - keep host names maintained via NETMNT
+      * at 40 characters or less.
+       01 NETCFG-RECORD.
+           05 NETCFG-ENV-ID         PIC X(08).
+           05 NETCFG-HOST-COUNT     PIC 9(01).
+           05 NETCFG-HOST-ENTRY     OCCURS 3 TIMES.
+               10 NETCFG-HOST           PIC X(256).
+               10 NETCFG-PORT           PIC 9(05).
+           05 NETCFG-MAX-RETRIES    PIC 9(02).
+      * Base delay, in seconds, for the exponential retry backoff.
+           05 NETCFG-RETRY-BASE-SECS PIC 9(03).
